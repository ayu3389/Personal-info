@@ -1,239 +1,1002 @@
-      ******************************************************************
-      * Author:    Ayelén Rivero
-      * Date:      14/07/2023
-      * Purpose:   Practice
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERSONAL-INFO.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT REPORTE      ASSIGN TO
-       "C:\Users\ayele\OneDrive\Escritorio\bin\Personal-report.TXT"
-                       ORGANIZATION IS SEQUENTIAL
-                       ACCESS MODE IS SEQUENTIAL
-                       FILE STATUS IS FS-REPORTE.
-
-       DATA DIVISION.
-      *--------------
-       FILE SECTION.
-      *-------------
-       FD  REPORTE
-           RECORD CONTAINS 91 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS.
-       01  REG-REPORTE            PIC X(91).
-
-
-       01  REPORTE-RECORD.
-           05  NOMBRE           PIC X(15).
-           05  APELLIDO         PIC X(15).
-           05  EDAD             PIC 99.
-           05  FECHA-NACIMIENTO.
-               07 FECHA-DD      PIC 9(02).
-               07 FECHA-MM      PIC 9(02).
-               07 FECHA-AAAA    PIC 9(04).
-           05  DIRECCION        PIC X(30).
-           05  TELEFONO         PIC X(12).
-
-
-       WORKING-STORAGE SECTION.
-      *------------------------
-
-       77  FS-REPORTE               PIC  X(02)   VALUE ' '.
-           88 88-FS-REPORTE-YES                  VALUE '00'.
-           88 88-FS-REPORTE-EOF                  VALUE '10'.
-
-       77  WS-OPEN-REPORTE          PIC  X(02)   VALUE 'YO'.
-           88 88-OPEN-REPORTE-YES                VALUE 'YS'.
-           88 88-OPEN-REPORTE-NO                 VALUE 'NO'.
-
-
-       01  WS-AREAS-A-USAR.
-           05 WS-REG-DATOS.
-               10  WS-NOMBRE         PIC X(15).
-               10  WS-APELLIDO       PIC X(15).
-               10  WS-EDAD           PIC 9(02).
-               10  WS-FECHA-NACIMIENTO.
-                   15 FECHA-DD       PIC 9(02).
-                   15 FILLER         PIC X(01)   VALUE '/'.
-                   15 FECHA-MM       PIC 9(02).
-                   15 FILLER         PIC X(01)   VALUE '/'.
-                   15 FECHA-AAAA     PIC 9(04).
-               10  WS-DIRECCION      PIC X(15).
-               10  WS-TELEFONO       PIC X(10).
-
-
-           05 SW-FIN                 PIC X(03)    VALUE ' '.
-
-           05  WS-RESPUESTA          PIC X(01).
-           05  WS-IMPRESOS           PIC 9(05)    VALUE 0.
-
-       01  WS-CURRENT-DATE.
-           03 WS-ACTUAL-DATE.
-              05 WS-DATE-AAAA        PIC 9(04).
-              05 WS-DATE-MM          PIC 9(02).
-              05 WS-DATE-DD          PIC 9(02).
-
-      *----------------------------------------------------------------*
-      *TITULOS.
-      *----------------------------------------------------------------*
-       01  WS-TITULO-1.
-           03 FILLER                 PIC X(36)    VALUE ' '.
-           03 WS-TIT-1               PIC X(21)
-                                     VALUE "REGISTRO DE EMPLEADOS".
-           03 FILLER                 PIC X(34)    VALUE ' '.
-
-       01  WS-TITULO-2.
-           03 FILLER                 PIC X(08)    VALUE " FECHA: ".
-           03 WS-TIT2-FECHA.
-               05 TIT-2-DD           PIC 9(02).
-               05 FILLER             PIC X(01)    VALUE "/".
-               05 TIT-2-MM           PIC 9(02).
-               05 FILLER             PIC X(01)    VALUE "/".
-               05 TIT-2-AAAA         PIC 9(04).
-
-           03 WS-TIT-2.
-               05 FILLER             PIC X(58)    VALUE ' '.
-               05 FILLER             PIC X(08)    VALUE "PAGINA: ".
-               05 TIT-2-PAGINA       PIC ZZ9.
-               05 FILLER             PIC X(04)    VALUE ' '.
-
-       01  WS-GUIONES.
-           05 FILLER              PIC X(01).
-           05 FILLER              PIC X(89)    VALUE ALL "-".
-           05 FILLER              PIC X(01)    VALUE ' '.
-
-       01  WS-SUB-TITULO-1.
-
-           05 FILLER              PIC X(02)    VALUE ' '.
-           05 FILLER              PIC X(06)    VALUE "NOMBRE".
-           05 FILLER              PIC X(10)    VALUE ' '.
-           05 FILLER              PIC X(08)    VALUE "APELLIDO".
-           05 FILLER              PIC X(08)    VALUE ' '.
-           05 FILLER              PIC X(04)    VALUE 'EDAD'.
-           05 FILLER              PIC X(03)    VALUE ' '.
-           05 FILLER              PIC X(12)    VALUE 'FECHA DE NAC'.
-           05 FILLER              PIC X(04)    VALUE ' '.
-           05 FILLER              PIC X(09)    VALUE 'DIRECCION'.
-           05 FILLER              PIC X(09)    VALUE ' '.
-           05 FILLER              PIC X(08)    VALUE 'TELEFONO'.
-           05 FILLER              PIC X(08)    VALUE ' '.
-
-       01  WS-DETALLE.
-           05 FILLER              PIC X(01)    VALUE ' '.
-           05 WS-DET-NOMBRE       PIC X(15).
-           05 FILLER              PIC X(02)    VALUE ' '.
-           05 WS-DET-APELLIDO     PIC X(15).
-           05 FILLER              PIC X(01)    VALUE ' '.
-           05 WS-DET-EDAD         PIC 9(02).
-           05 FILLER              PIC X(06)    VALUE ' '.
-           05 WS-DET-FECH-NAC.
-               10 NAC-DD          PIC 9(02).
-               10 FILLER          PIC X VALUE '/'.
-               10 NAC-MM          PIC 9(02).
-               10 FILLER          PIC X VALUE '/'.
-               10 NAC-AAAA        PIC 9(04).
-           05 FILLER              PIC X(05)    VALUE ' '.
-           05 WS-DET-DIRECCION    PIC X(15).
-           05 FILLER              PIC X(02)    VALUE ' '.
-           05 WS-DET-TELEFONO     PIC 9(10).
-           05 FILLER              PIC X(07)    VALUE ' '.
-      *----------------------------------------------------------------*
-      *DEFINICION DE FECHA ACTUAL.
-      *----------------------------------------------------------------*
-
-       01  CURRENT-DATE.
-           05 DATE-DD             PIC 9(02).
-           05 FILLER              PIC X     VALUE '/'.
-           05 ATE-MM              PIC 9(02).
-           05 FILLER              PIC X     VALUE '/'.
-           05 DATE-AAA            PIC 9(04).
-
-
-
-       PROCEDURE DIVISION.
-      *-------------------
-       010-INICIO.
-
-           PERFORM 050-ABRIR-ARCHIVO.
-           PERFORM 075-INGRESAR-EMPLEADO.
-           PERFORM 200-IMPRIME.
-           PERFORM 300-WRITE.
-           PERFORM 100-PREGUNTAR-OTRO-EMPLEADO UNTIL WS-RESPUESTA = 'N'
-                   OR 'n'.
-
-           PERFORM 400-CERRAR-ARCHIVO.
-
-           STOP RUN.
-
-       050-ABRIR-ARCHIVO.
-           OPEN OUTPUT REPORTE.
-
-       075-INGRESAR-EMPLEADO.
-           DISPLAY "Por favor, ingrese su nombre: ".
-           ACCEPT WS-NOMBRE.
-           DISPLAY "Ingrese su apellido: ".
-           ACCEPT WS-APELLIDO.
-           DISPLAY "Ingrese su edad: ".
-           ACCEPT WS-EDAD.
-           DISPLAY "Ingrese su fecha de nacimiento: ".
-           ACCEPT WS-FECHA-NACIMIENTO.
-           DISPLAY "Ingrese su direccion: ".
-           ACCEPT WS-DIRECCION.
-           DISPLAY "Ingrese su numero de telefono: ".
-           ACCEPT WS-TELEFONO.
-
-
-       200-IMPRIME.
-
-           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
-           MOVE FUNCTION CURRENT-DATE    TO WS-CURRENT-DATE
-
-           MOVE WS-DATE-DD                    TO TIT-2-DD
-           MOVE WS-DATE-MM                    TO TIT-2-MM
-           MOVE WS-DATE-AAAA                  TO TIT-2-AAAA
-           MOVE 1                             TO TIT-2-PAGINA
-           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-GUIONES  AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
-
-           MOVE SPACES TO SW-FIN.
-
-       300-WRITE.
-
-           MOVE WS-NOMBRE TO WS-DET-NOMBRE
-           MOVE WS-APELLIDO TO WS-DET-APELLIDO
-           MOVE WS-EDAD TO WS-DET-EDAD
-           MOVE WS-FECHA-NACIMIENTO TO WS-DET-FECH-NAC
-           MOVE WS-DIRECCION TO WS-DET-DIRECCION
-           MOVE WS-TELEFONO TO WS-DET-TELEFONO
-           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1
-
-           ADD 1 TO WS-IMPRESOS.
-
-       100-PREGUNTAR-OTRO-EMPLEADO.
-           DISPLAY "¿Quiere ingresar otro empleado? (S/N): ".
-           ACCEPT WS-RESPUESTA.
-
-           IF WS-RESPUESTA = 'S' OR WS-RESPUESTA = 's' THEN
-
-               PERFORM 050-ABRIR-ARCHIVO
-               PERFORM 075-INGRESAR-EMPLEADO
-               PERFORM 300-WRITE
-               PERFORM 100-PREGUNTAR-OTRO-EMPLEADO
-
-      *         WRITE REG-REPORTE
-
-           ELSE
-               PERFORM 400-CERRAR-ARCHIVO
-
-           END-IF.
-
-       400-CERRAR-ARCHIVO.
-
-           CLOSE REPORTE
-
-           STOP RUN.
+      ******************************************************************
+      * Author:    Ayelén Rivero
+      * Date:      14/07/2023
+      * Purpose:   Practice
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSONAL-INFO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE      ASSIGN TO
+       "C:\Users\ayele\OneDrive\Escritorio\bin\Personal-report.TXT"
+                       ORGANIZATION IS SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL
+                       FILE STATUS IS FS-REPORTE.
+
+           SELECT EMPLEADO-MAESTRO ASSIGN TO
+       "C:\Users\ayele\OneDrive\Escritorio\bin\Empleado-maestro.DAT"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS EMP-ID-MAE
+                       FILE STATUS IS FS-MAESTRO.
+
+           SELECT REPORTE-ORDENADO ASSIGN TO
+       "C:\Users\ayele\OneDrive\Escritorio\bin\Personal-report-ABC.TXT"
+                       ORGANIZATION IS SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL
+                       FILE STATUS IS FS-ORDENADO.
+
+           SELECT ARCHIVO-ORDEN ASSIGN TO "SORTWK1".
+
+           SELECT TRANS-FILE ASSIGN TO
+       "C:\Users\ayele\OneDrive\Escritorio\bin\Transacciones.TXT"
+                       ORGANIZATION IS SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL
+                       FILE STATUS IS FS-TRANS.
+
+           SELECT REPORTE-CSV ASSIGN TO
+       "C:\Users\ayele\OneDrive\Escritorio\bin\Personal-report.csv"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL
+                       FILE STATUS IS FS-CSV.
+
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+      *-------------
+       FD  REPORTE
+           RECORD CONTAINS 91 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE            PIC X(91).
+
+
+       01  REPORTE-RECORD.
+           05  NOMBRE           PIC X(15).
+           05  APELLIDO         PIC X(15).
+           05  EDAD             PIC 99.
+           05  FECHA-NACIMIENTO.
+               07 FECHA-DD      PIC 9(02).
+               07 FECHA-MM      PIC 9(02).
+               07 FECHA-AAAA    PIC 9(04).
+           05  DIRECCION        PIC X(30).
+           05  TELEFONO         PIC X(12).
+
+      *----------------------------------------------------------------*
+      *ARCHIVO MAESTRO DE EMPLEADOS (ALTA / CAMBIO / BAJA / CONSULTA).
+      *----------------------------------------------------------------*
+       FD  EMPLEADO-MAESTRO
+           RECORD CONTAINS 71 CHARACTERS.
+       01  REG-EMPLEADO-MAESTRO.
+           05  EMP-ID-MAE          PIC 9(06).
+           05  EMP-NOMBRE-MAE      PIC X(15).
+           05  EMP-APELLIDO-MAE    PIC X(15).
+           05  EMP-EDAD-MAE        PIC 99.
+           05  EMP-FECHA-NAC-MAE.
+               07 EMP-FECHA-DD-MAE     PIC 9(02).
+               07 EMP-FECHA-MM-MAE     PIC 9(02).
+               07 EMP-FECHA-AAAA-MAE   PIC 9(04).
+           05  EMP-DIRECCION-MAE   PIC X(15).
+           05  EMP-TELEFONO-MAE    PIC X(10).
+
+      *----------------------------------------------------------------*
+      *LISTADO DE EMPLEADOS ORDENADO POR APELLIDO Y NOMBRE.
+      *----------------------------------------------------------------*
+       FD  REPORTE-ORDENADO
+           RECORD CONTAINS 91 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE-ORDENADO       PIC X(91).
+
+       SD  ARCHIVO-ORDEN.
+       01  SD-REGISTRO.
+           05  SD-APELLIDO         PIC X(15).
+           05  SD-NOMBRE           PIC X(15).
+           05  SD-EDAD             PIC 99.
+           05  SD-FECHA-NAC.
+               07 SD-FECHA-DD          PIC 9(02).
+               07 SD-FECHA-MM          PIC 9(02).
+               07 SD-FECHA-AAAA        PIC 9(04).
+           05  SD-DIRECCION        PIC X(15).
+           05  SD-TELEFONO         PIC X(10).
+
+      *----------------------------------------------------------------*
+      *ARCHIVO DE TRANSACCIONES PARA EL MODO BATCH (ALTAS MASIVAS).
+      *----------------------------------------------------------------*
+      *    TRANS-DIRECCION/TRANS-TELEFONO SE DIMENSIONAN IGUAL QUE
+      *    WS-DIRECCION/WS-TELEFONO (LOS CAMPOS QUE REALMENTE RECIBEN
+      *    EL DATO EN 810-LEER-TRANSACCION), NO IGUAL AL REPORTE-
+      *    RECORD ORIGINAL, PARA QUE NO SE TRUNQUEN EN SILENCIO.
+       FD  TRANS-FILE
+           RECORD CONTAINS 65 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRANS-REGISTRO.
+           05  TRANS-NOMBRE            PIC X(15).
+           05  TRANS-APELLIDO          PIC X(15).
+      *    TRANS-EDAD SE MANTIENE EN EL LAYOUT SOLO PARA QUE EL
+      *    ARCHIVO DE TRANSACCIONES SIGA ALINEADO CON EL FORMATO QUE
+      *    RH YA VIENE GENERANDO (NOMBRE/APELLIDO/EDAD/FECHA-NAC/
+      *    DIRECCION/TELEFONO). 810-LEER-TRANSACCION NO LA LEE: LA
+      *    EDAD SE RECALCULA SIEMPRE DESDE TRANS-FECHA-NACIMIENTO
+      *    (PARAGRAFO 079-CALCULAR-EDAD), ASI QUE ESTA COLUMNA SE
+      *    IGNORA A PROPOSITO EN LUGAR DE SER UN OLVIDO.
+           05  TRANS-EDAD              PIC 99.
+           05  TRANS-FECHA-NACIMIENTO.
+               07 TRANS-FECHA-DD           PIC 9(02).
+               07 TRANS-FECHA-MM           PIC 9(02).
+               07 TRANS-FECHA-AAAA         PIC 9(04).
+           05  TRANS-DIRECCION         PIC X(15).
+           05  TRANS-TELEFONO          PIC X(10).
+
+      *----------------------------------------------------------------*
+      *EXPORTACION EN FORMATO CSV DE WS-AREAS-A-USAR, PARA PLANILLAS.
+      *SE DIMENSIONA EN 140 BYTES (Y NO EN LOS 100 ORIGINALES) PORQUE
+      *NOMBRE/APELLIDO/DIRECCION ENTRECOMILLADOS (361-ESCAPAR-CAMPO-
+      *CSV) PUEDEN CRECER HASTA 32 BYTES CADA UNO SI TRAEN COMILLAS
+      *EMBEBIDAS, Y LA FILA COMPLETA PUEDE SUPERAR LOS 120 BYTES.
+      *----------------------------------------------------------------*
+       FD  REPORTE-CSV
+           RECORD CONTAINS 140 CHARACTERS.
+       01  REG-REPORTE-CSV             PIC X(140).
+
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       77  FS-REPORTE               PIC  X(02)   VALUE ' '.
+           88 88-FS-REPORTE-YES                  VALUE '00'.
+           88 88-FS-REPORTE-EOF                  VALUE '10'.
+
+       77  WS-OPEN-REPORTE          PIC  X(02)   VALUE 'YO'.
+           88 88-OPEN-REPORTE-YES                VALUE 'YS'.
+           88 88-OPEN-REPORTE-NO                 VALUE 'NO'.
+
+       77  FS-MAESTRO               PIC  X(02)   VALUE ' '.
+           88 88-FS-MAESTRO-YES                  VALUE '00'.
+           88 88-FS-MAESTRO-NOTFOUND             VALUE '23'.
+           88 88-FS-MAESTRO-EOF                  VALUE '10'.
+
+       77  FS-ORDENADO              PIC  X(02)   VALUE ' '.
+           88 88-FS-ORDENADO-YES                 VALUE '00'.
+
+       77  FS-TRANS                 PIC  X(02)   VALUE ' '.
+           88 88-FS-TRANS-YES                    VALUE '00'.
+           88 88-FS-TRANS-EOF                    VALUE '10'.
+
+       77  SW-FIN-BATCH             PIC X(01)    VALUE ' '.
+       77  SW-DUPLICADO             PIC X(01)    VALUE 'N'.
+
+       77  FS-CSV                   PIC  X(02)   VALUE ' '.
+           88 88-FS-CSV-YES                      VALUE '00'.
+
+       01  WS-LINEA-CSV                PIC X(140).
+
+      *----------------------------------------------------------------*
+      *AREAS PARA ENCOMILLAR/ESCAPAR LOS CAMPOS DE TEXTO LIBRE DEL CSV
+      *(NOMBRE/APELLIDO/DIRECCION), SEGUN LA REGLA RFC4180, PARA QUE
+      *UNA COMA O COMILLA TIPEADA POR EL OPERADOR NO CORRA COLUMNAS.
+      *----------------------------------------------------------------*
+       77  WS-CSV-IN                PIC X(15)    VALUE SPACES.
+       77  WS-CSV-OUT               PIC X(33)    VALUE SPACES.
+       77  WS-CSV-LARGO             PIC 9(02)    VALUE 0.
+       77  WS-CSV-IDX               PIC 9(02)    VALUE 0.
+       77  WS-CSV-POS               PIC 9(02)    VALUE 0.
+       77  WS-CSV-CHAR              PIC X(01)    VALUE SPACE.
+
+       01  WS-CSV-CAMPOS.
+           05  WS-CSV-NOMBRE-Q         PIC X(33).
+           05  WS-CSV-APELLIDO-Q       PIC X(33).
+           05  WS-CSV-DIRECCION-Q      PIC X(33).
+
+       77  WS-MODO-PROCESO          PIC X(01)    VALUE ' '.
+           88 88-MODO-BATCH                      VALUE 'B' 'b'.
+           88 88-MODO-INTERACTIVO                VALUE 'I' 'i'.
+
+       77  WS-LINEAS-PAGINA-ORD     PIC 9(02)    VALUE 0.
+       77  WS-NUMERO-PAGINA-ORD     PIC 9(03)    VALUE 0.
+       77  SW-FIN-ORDEN             PIC X(01)    VALUE ' '.
+
+       77  WS-PROX-EMP-ID           PIC 9(06)    VALUE 0.
+       77  WS-EMP-ID-BUSCADO        PIC 9(06)    VALUE 0.
+
+       77  WS-LINEAS-PAGINA         PIC 9(02)    VALUE 0.
+       77  WS-MAX-LINEAS-PAGINA     PIC 9(02)    VALUE 50.
+       77  WS-NUMERO-PAGINA         PIC 9(03)    VALUE 0.
+       77  WS-PAG-ALFA              PIC X(03)    VALUE ' '.
+       77  WS-PAG-NUM               PIC 9(03)    VALUE 0.
+
+       77  SW-FECHA-OK              PIC X(01)    VALUE 'N'.
+       77  SW-TELEFONO-OK           PIC X(01)    VALUE 'N'.
+
+       77  SW-ENCABEZADO-IMPRESO    PIC X(01)    VALUE 'N'.
+           88 88-ENCABEZADO-IMPRESO-YES           VALUE 'S'.
+
+       77  WS-TIPO-TRANSACCION      PIC X(01)    VALUE ' '.
+           88 88-TRANS-ALTA                      VALUE 'A' 'a'.
+           88 88-TRANS-CAMBIO                    VALUE 'C' 'c'.
+           88 88-TRANS-BAJA                      VALUE 'B' 'b'.
+           88 88-TRANS-CONSULTA                  VALUE 'I' 'i'.
+           88 88-TRANS-LISTADO                   VALUE 'L' 'l'.
+           88 88-TRANS-FIN                       VALUE 'F' 'f'.
+
+
+       01  WS-AREAS-A-USAR.
+           05 WS-REG-DATOS.
+               10  WS-NOMBRE         PIC X(15).
+               10  WS-APELLIDO       PIC X(15).
+               10  WS-EDAD           PIC 9(02).
+               10  WS-FECHA-NACIMIENTO.
+                   15 FECHA-DD       PIC 9(02).
+                   15 FILLER         PIC X(01)   VALUE '/'.
+                   15 FECHA-MM       PIC 9(02).
+                   15 FILLER         PIC X(01)   VALUE '/'.
+                   15 FECHA-AAAA     PIC 9(04).
+               10  WS-DIRECCION      PIC X(15).
+               10  WS-TELEFONO       PIC X(10).
+
+
+           05 SW-FIN                 PIC X(03)    VALUE ' '.
+
+           05  WS-IMPRESOS           PIC 9(05)    VALUE 0.
+
+       01  WS-CURRENT-DATE.
+           03 WS-ACTUAL-DATE.
+              05 WS-DATE-AAAA        PIC 9(04).
+              05 WS-DATE-MM          PIC 9(02).
+              05 WS-DATE-DD          PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *TITULOS.
+      *----------------------------------------------------------------*
+       01  WS-TITULO-1.
+           03 FILLER                 PIC X(36)    VALUE ' '.
+           03 WS-TIT-1               PIC X(21)
+                                     VALUE "REGISTRO DE EMPLEADOS".
+           03 FILLER                 PIC X(34)    VALUE ' '.
+
+       01  WS-TITULO-2.
+           03 FILLER                 PIC X(08)    VALUE " FECHA: ".
+           03 WS-TIT2-FECHA.
+               05 TIT-2-DD           PIC 9(02).
+               05 FILLER             PIC X(01)    VALUE "/".
+               05 TIT-2-MM           PIC 9(02).
+               05 FILLER             PIC X(01)    VALUE "/".
+               05 TIT-2-AAAA         PIC 9(04).
+
+           03 WS-TIT-2.
+               05 FILLER             PIC X(58)    VALUE ' '.
+               05 FILLER             PIC X(08)    VALUE "PAGINA: ".
+               05 TIT-2-PAGINA       PIC ZZ9.
+               05 FILLER             PIC X(04)    VALUE ' '.
+
+       01  WS-GUIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(89)    VALUE ALL "-".
+           05 FILLER              PIC X(01)    VALUE ' '.
+
+       01  WS-SUB-TITULO-1.
+
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 FILLER              PIC X(06)    VALUE "NOMBRE".
+           05 FILLER              PIC X(10)    VALUE ' '.
+           05 FILLER              PIC X(08)    VALUE "APELLIDO".
+           05 FILLER              PIC X(08)    VALUE ' '.
+           05 FILLER              PIC X(04)    VALUE 'EDAD'.
+           05 FILLER              PIC X(03)    VALUE ' '.
+           05 FILLER              PIC X(12)    VALUE 'FECHA DE NAC'.
+           05 FILLER              PIC X(04)    VALUE ' '.
+           05 FILLER              PIC X(09)    VALUE 'DIRECCION'.
+           05 FILLER              PIC X(09)    VALUE ' '.
+           05 FILLER              PIC X(08)    VALUE 'TELEFONO'.
+           05 FILLER              PIC X(08)    VALUE ' '.
+
+       01  WS-DETALLE.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-DET-NOMBRE       PIC X(15).
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 WS-DET-APELLIDO     PIC X(15).
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-DET-EDAD         PIC 9(02).
+           05 FILLER              PIC X(06)    VALUE ' '.
+           05 WS-DET-FECH-NAC.
+               10 NAC-DD          PIC 9(02).
+               10 FILLER          PIC X VALUE '/'.
+               10 NAC-MM          PIC 9(02).
+               10 FILLER          PIC X VALUE '/'.
+               10 NAC-AAAA        PIC 9(04).
+           05 FILLER              PIC X(05)    VALUE ' '.
+           05 WS-DET-DIRECCION    PIC X(15).
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 WS-DET-TELEFONO     PIC 9(10).
+           05 FILLER              PIC X(07)    VALUE ' '.
+
+       01  WS-TOTALES.
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 FILLER              PIC X(28)
+                                  VALUE "TOTAL EMPLEADOS INGRESADOS: ".
+           05 WS-TOT-IMPRESOS     PIC ZZZZ9.
+           05 FILLER              PIC X(56)    VALUE ' '.
+      *----------------------------------------------------------------*
+      *DEFINICION DE FECHA ACTUAL.
+      *----------------------------------------------------------------*
+
+       01  CURRENT-DATE.
+           05 DATE-DD             PIC 9(02).
+           05 FILLER              PIC X     VALUE '/'.
+           05 ATE-MM              PIC 9(02).
+           05 FILLER              PIC X     VALUE '/'.
+           05 DATE-AAA            PIC 9(04).
+
+
+
+       PROCEDURE DIVISION.
+      *-------------------
+       010-INICIO.
+
+           PERFORM 045-DETERMINAR-PAGINA-INICIAL.
+           PERFORM 050-ABRIR-ARCHIVO.
+           PERFORM 060-OBTENER-PROXIMO-ID.
+
+           DISPLAY "PROCESAR EN MODO (I)NTERACTIVO O (B)ATCH? ".
+           ACCEPT WS-MODO-PROCESO.
+
+           IF 88-MODO-BATCH
+               PERFORM 800-PROCESAR-BATCH
+           ELSE
+               PERFORM 110-MENU-TRANSACCION UNTIL 88-TRANS-FIN
+           END-IF.
+
+           PERFORM 350-IMPRIME-TOTALES.
+           PERFORM 400-CERRAR-ARCHIVO.
+
+           STOP RUN.
+
+       045-DETERMINAR-PAGINA-INICIAL.
+      *    SE ABRE REPORTE EN INPUT (ANTES DE REABRIRLO EN EXTEND EN
+      *    050-ABRIR-ARCHIVO) PARA UBICAR EL NUMERO DE PAGINA DEL
+      *    ULTIMO ENCABEZADO YA IMPRESO EN SESIONES ANTERIORES, DE
+      *    MANERA QUE LA NUMERACION DE PAGINA SIGA SIENDO CONSECUTIVA
+      *    EN TODO EL REPORTE ACUMULADO EN LUGAR DE VOLVER A EMPEZAR
+      *    EN 1 CADA VEZ QUE SE REABRE EL MISMO ARCHIVO.
+           MOVE 0 TO WS-NUMERO-PAGINA.
+           OPEN INPUT REPORTE.
+           IF 88-FS-REPORTE-YES
+               PERFORM 046-LEER-SIG-PARA-PAGINA UNTIL 88-FS-REPORTE-EOF
+               CLOSE REPORTE
+           END-IF.
+           ADD 1 TO WS-NUMERO-PAGINA.
+
+       046-LEER-SIG-PARA-PAGINA.
+           READ REPORTE.
+           IF 88-FS-REPORTE-YES
+               IF REG-REPORTE(77:8) = "PAGINA: "
+                   MOVE REG-REPORTE(85:3) TO WS-PAG-ALFA
+                   INSPECT WS-PAG-ALFA REPLACING ALL SPACE BY ZERO
+                   MOVE WS-PAG-ALFA TO WS-PAG-NUM
+                   IF WS-PAG-NUM > WS-NUMERO-PAGINA
+                       MOVE WS-PAG-NUM TO WS-NUMERO-PAGINA
+                   END-IF
+               END-IF
+           END-IF.
+
+       050-ABRIR-ARCHIVO.
+      *    EL REPORTE ES EL UNICO REGISTRO DE LOS EMPLEADOS YA
+      *    INGRESADOS, POR LO QUE SE EXTIENDE EN LUGAR DE
+      *    REEMPLAZARLO. SI TODAVIA NO EXISTE, SE CREA POR PRIMERA VEZ.
+           OPEN EXTEND REPORTE.
+           IF NOT 88-FS-REPORTE-YES THEN
+               OPEN OUTPUT REPORTE
+           END-IF.
+
+      *    EL MAESTRO SE ABRE EN I-O PARA PODER CONSULTAR/ACTUALIZAR.
+      *    SI AUN NO EXISTE SE CREA VACIO Y SE VUELVE A ABRIR.
+           OPEN I-O EMPLEADO-MAESTRO.
+           IF NOT 88-FS-MAESTRO-YES THEN
+               OPEN OUTPUT EMPLEADO-MAESTRO
+               CLOSE EMPLEADO-MAESTRO
+               OPEN I-O EMPLEADO-MAESTRO
+           END-IF.
+
+      *    EL CSV SE EXTIENDE AL IGUAL QUE EL REPORTE, PARA NO PERDER
+      *    LAS PLANILLAS YA EXPORTADAS EN SESIONES ANTERIORES.
+           OPEN EXTEND REPORTE-CSV.
+           IF NOT 88-FS-CSV-YES THEN
+               OPEN OUTPUT REPORTE-CSV
+           END-IF.
+
+       060-OBTENER-PROXIMO-ID.
+      *    RECORRE EL MAESTRO PARA DETERMINAR EL PROXIMO EMP-ID-MAE
+      *    A ASIGNAR EN UNA ALTA (EL MAYOR ID EXISTENTE MAS UNO).
+           MOVE 0 TO WS-PROX-EMP-ID.
+           PERFORM 061-LEER-SIG-MAESTRO UNTIL 88-FS-MAESTRO-EOF.
+           ADD 1 TO WS-PROX-EMP-ID.
+           CLOSE EMPLEADO-MAESTRO.
+           OPEN I-O EMPLEADO-MAESTRO.
+
+       061-LEER-SIG-MAESTRO.
+           READ EMPLEADO-MAESTRO NEXT RECORD.
+           IF 88-FS-MAESTRO-YES
+               IF EMP-ID-MAE > WS-PROX-EMP-ID
+                   MOVE EMP-ID-MAE TO WS-PROX-EMP-ID
+               END-IF
+           END-IF.
+
+       110-MENU-TRANSACCION.
+           DISPLAY " ".
+           DISPLAY "(A)lta  (C)ambio  (B)aja  (I)nquiry  ".
+           DISPLAY "(L)istado ordenado  (F)in: ".
+           ACCEPT WS-TIPO-TRANSACCION.
+
+           EVALUATE TRUE
+               WHEN 88-TRANS-ALTA
+                   PERFORM 500-ALTA-EMPLEADO
+               WHEN 88-TRANS-CAMBIO
+                   PERFORM 520-CAMBIO-EMPLEADO
+               WHEN 88-TRANS-BAJA
+                   PERFORM 540-BAJA-EMPLEADO
+               WHEN 88-TRANS-CONSULTA
+                   PERFORM 560-CONSULTA-EMPLEADO
+               WHEN 88-TRANS-LISTADO
+                   PERFORM 700-GENERAR-LISTADO-ORDENADO
+               WHEN 88-TRANS-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA."
+           END-EVALUATE.
+
+       500-ALTA-EMPLEADO.
+           PERFORM 075-INGRESAR-EMPLEADO.
+           PERFORM 510-PROCESAR-ALTA.
+
+       510-PROCESAR-ALTA.
+      *    GRABA EL ALTA EN EL MAESTRO Y EN EL LISTADO A PARTIR DE
+      *    WS-REG-DATOS, YA SEA QUE HAYA SIDO CARGADO EN FORMA
+      *    INTERACTIVA (075-INGRESAR-EMPLEADO) O DESDE EL ARCHIVO DE
+      *    TRANSACCIONES EN MODO BATCH (810-LEER-TRANSACCION).
+           PERFORM 085-VERIFICAR-DUPLICADO.
+           IF SW-DUPLICADO = 'S'
+               DISPLAY "EMPLEADO YA EXISTE: " WS-NOMBRE " "
+                       WS-APELLIDO ". ALTA CANCELADA."
+           ELSE
+               MOVE WS-PROX-EMP-ID        TO EMP-ID-MAE
+               MOVE WS-NOMBRE             TO EMP-NOMBRE-MAE
+               MOVE WS-APELLIDO           TO EMP-APELLIDO-MAE
+               MOVE WS-EDAD               TO EMP-EDAD-MAE
+               MOVE FECHA-DD OF WS-FECHA-NACIMIENTO TO
+                       EMP-FECHA-DD-MAE
+               MOVE FECHA-MM OF WS-FECHA-NACIMIENTO TO
+                       EMP-FECHA-MM-MAE
+               MOVE FECHA-AAAA OF WS-FECHA-NACIMIENTO TO
+                       EMP-FECHA-AAAA-MAE
+               MOVE WS-DIRECCION          TO EMP-DIRECCION-MAE
+               MOVE WS-TELEFONO           TO EMP-TELEFONO-MAE
+
+               WRITE REG-EMPLEADO-MAESTRO
+               IF 88-FS-MAESTRO-YES
+                   DISPLAY "EMPLEADO DADO DE ALTA CON ID: " EMP-ID-MAE
+                   ADD 1 TO WS-PROX-EMP-ID
+                   PERFORM 300-WRITE
+               ELSE
+                   DISPLAY "ERROR AL DAR DE ALTA. FS-MAESTRO: "
+                           FS-MAESTRO
+               END-IF
+           END-IF.
+
+       085-VERIFICAR-DUPLICADO.
+      *    RECORRE EL MAESTRO BUSCANDO UN EMPLEADO YA CARGADO CON EL
+      *    MISMO NOMBRE Y APELLIDO, PARA NO DUPLICAR EL ALTA.
+           MOVE 'N' TO SW-DUPLICADO.
+           MOVE 0 TO EMP-ID-MAE.
+           START EMPLEADO-MAESTRO KEY IS NOT LESS THAN EMP-ID-MAE
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           IF 88-FS-MAESTRO-YES
+               PERFORM 086-BUSCAR-DUPLICADO
+                       UNTIL 88-FS-MAESTRO-EOF OR SW-DUPLICADO = 'S'
+           END-IF.
+
+       086-BUSCAR-DUPLICADO.
+           READ EMPLEADO-MAESTRO NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF 88-FS-MAESTRO-YES
+               IF EMP-NOMBRE-MAE = WS-NOMBRE AND
+                  EMP-APELLIDO-MAE = WS-APELLIDO
+                   MOVE 'S' TO SW-DUPLICADO
+               END-IF
+           END-IF.
+
+       520-CAMBIO-EMPLEADO.
+           DISPLAY "INGRESE EL ID DEL EMPLEADO A MODIFICAR: ".
+           ACCEPT WS-EMP-ID-BUSCADO.
+           MOVE WS-EMP-ID-BUSCADO TO EMP-ID-MAE.
+           READ EMPLEADO-MAESTRO
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN EMPLEADO CON ESE ID."
+           END-READ.
+
+           IF 88-FS-MAESTRO-YES
+               PERFORM 075-INGRESAR-EMPLEADO
+               MOVE WS-NOMBRE             TO EMP-NOMBRE-MAE
+               MOVE WS-APELLIDO           TO EMP-APELLIDO-MAE
+               MOVE WS-EDAD               TO EMP-EDAD-MAE
+               MOVE FECHA-DD OF WS-FECHA-NACIMIENTO   TO
+                       EMP-FECHA-DD-MAE
+               MOVE FECHA-MM OF WS-FECHA-NACIMIENTO   TO
+                       EMP-FECHA-MM-MAE
+               MOVE FECHA-AAAA OF WS-FECHA-NACIMIENTO TO
+                       EMP-FECHA-AAAA-MAE
+               MOVE WS-DIRECCION          TO EMP-DIRECCION-MAE
+               MOVE WS-TELEFONO           TO EMP-TELEFONO-MAE
+               REWRITE REG-EMPLEADO-MAESTRO
+               IF 88-FS-MAESTRO-YES
+                   DISPLAY "EMPLEADO MODIFICADO."
+               ELSE
+                   DISPLAY "ERROR AL MODIFICAR. FS-MAESTRO: "
+                           FS-MAESTRO
+               END-IF
+           END-IF.
+
+       540-BAJA-EMPLEADO.
+           DISPLAY "INGRESE EL ID DEL EMPLEADO A DAR DE BAJA: ".
+           ACCEPT WS-EMP-ID-BUSCADO.
+           MOVE WS-EMP-ID-BUSCADO TO EMP-ID-MAE.
+           READ EMPLEADO-MAESTRO
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN EMPLEADO CON ESE ID."
+           END-READ.
+
+           IF 88-FS-MAESTRO-YES
+               DELETE EMPLEADO-MAESTRO RECORD
+               IF 88-FS-MAESTRO-YES
+                   DISPLAY "EMPLEADO DADO DE BAJA."
+               ELSE
+                   DISPLAY "ERROR AL DAR DE BAJA. FS-MAESTRO: "
+                           FS-MAESTRO
+               END-IF
+           END-IF.
+
+       560-CONSULTA-EMPLEADO.
+           DISPLAY "INGRESE EL ID DEL EMPLEADO A CONSULTAR: ".
+           ACCEPT WS-EMP-ID-BUSCADO.
+           MOVE WS-EMP-ID-BUSCADO TO EMP-ID-MAE.
+           READ EMPLEADO-MAESTRO
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN EMPLEADO CON ESE ID."
+           END-READ.
+
+           IF 88-FS-MAESTRO-YES
+               DISPLAY "ID........: " EMP-ID-MAE
+               DISPLAY "NOMBRE....: " EMP-NOMBRE-MAE
+               DISPLAY "APELLIDO..: " EMP-APELLIDO-MAE
+               DISPLAY "EDAD......: " EMP-EDAD-MAE
+               DISPLAY "NACIMIENTO: " EMP-FECHA-DD-MAE "/"
+                       EMP-FECHA-MM-MAE "/" EMP-FECHA-AAAA-MAE
+               DISPLAY "DIRECCION.: " EMP-DIRECCION-MAE
+               DISPLAY "TELEFONO..: " EMP-TELEFONO-MAE
+           END-IF.
+
+       075-INGRESAR-EMPLEADO.
+           DISPLAY "Por favor, ingrese su nombre: ".
+           ACCEPT WS-NOMBRE.
+           DISPLAY "Ingrese su apellido: ".
+           ACCEPT WS-APELLIDO.
+
+           MOVE 'N' TO SW-FECHA-OK.
+           PERFORM 077-PEDIR-FECHA UNTIL SW-FECHA-OK = 'S'.
+
+           PERFORM 079-CALCULAR-EDAD.
+
+           DISPLAY "Ingrese su direccion: ".
+           ACCEPT WS-DIRECCION.
+
+           MOVE 'N' TO SW-TELEFONO-OK.
+           PERFORM 078-PEDIR-TELEFONO UNTIL SW-TELEFONO-OK = 'S'.
+
+       077-PEDIR-FECHA.
+           DISPLAY "Ingrese su fecha de nacimiento (DD/MM/AAAA): ".
+           ACCEPT WS-FECHA-NACIMIENTO.
+           PERFORM 077-1-VALIDAR-FECHA.
+
+       077-1-VALIDAR-FECHA.
+      *    VALIDACION DE FECHA DE NACIMIENTO. LA COMPARTEN LA CARGA
+      *    INTERACTIVA (077-PEDIR-FECHA) Y LA CARGA POR LOTE (810-
+      *    LEER-TRANSACCION), PARA QUE UNA TRANSACCION DE UN ARCHIVO
+      *    BATCH NO SE CUELE SIN PASAR POR LOS MISMOS CONTROLES QUE
+      *    UN ALTA TIPEADA A MANO.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           IF FECHA-DD OF WS-FECHA-NACIMIENTO IS NUMERIC AND
+              FECHA-MM OF WS-FECHA-NACIMIENTO IS NUMERIC AND
+              FECHA-AAAA OF WS-FECHA-NACIMIENTO IS NUMERIC
+               IF FECHA-MM OF WS-FECHA-NACIMIENTO >= 1 AND
+                  FECHA-MM OF WS-FECHA-NACIMIENTO <= 12 AND
+                  FECHA-AAAA OF WS-FECHA-NACIMIENTO >=
+                          WS-DATE-AAAA - 99 AND
+                  FECHA-AAAA OF WS-FECHA-NACIMIENTO <= WS-DATE-AAAA
+                   IF FECHA-AAAA OF WS-FECHA-NACIMIENTO = WS-DATE-AAAA
+                      AND (FECHA-MM OF WS-FECHA-NACIMIENTO >
+                           WS-DATE-MM OR
+                           (FECHA-MM OF WS-FECHA-NACIMIENTO =
+                            WS-DATE-MM AND
+                            FECHA-DD OF WS-FECHA-NACIMIENTO >
+                            WS-DATE-DD))
+                       DISPLAY "FECHA NO PUEDE SER POSTERIOR A HOY. "
+                               "REINGRESE."
+                   ELSE
+                       PERFORM 077-5-VALIDAR-DIA-MES
+                   END-IF
+               ELSE
+                   DISPLAY "ANIO FUERA DE RANGO (MAX "
+                           WS-DATE-AAAA " EDAD MENOR A 100). "
+                           "REINGRESE."
+               END-IF
+           ELSE
+               DISPLAY "FECHA INVALIDA, DEBE SER NUMERICA. REINGRESE."
+           END-IF.
+
+       077-5-VALIDAR-DIA-MES.
+           EVALUATE FECHA-MM OF WS-FECHA-NACIMIENTO
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   IF FECHA-DD OF WS-FECHA-NACIMIENTO >= 1 AND
+                      FECHA-DD OF WS-FECHA-NACIMIENTO <= 30
+                       MOVE 'S' TO SW-FECHA-OK
+                   ELSE
+                       DISPLAY "DIA INVALIDO PARA ESE MES. REINGRESE."
+                   END-IF
+               WHEN 2
+                   IF FECHA-DD OF WS-FECHA-NACIMIENTO >= 1 AND
+                      FECHA-DD OF WS-FECHA-NACIMIENTO <= 29
+                       MOVE 'S' TO SW-FECHA-OK
+                   ELSE
+                       DISPLAY "DIA INVALIDO PARA FEBRERO. REINGRESE."
+                   END-IF
+               WHEN OTHER
+                   IF FECHA-DD OF WS-FECHA-NACIMIENTO >= 1 AND
+                      FECHA-DD OF WS-FECHA-NACIMIENTO <= 31
+                       MOVE 'S' TO SW-FECHA-OK
+                   ELSE
+                       DISPLAY "DIA INVALIDO PARA ESE MES. REINGRESE."
+                   END-IF
+           END-EVALUATE.
+
+       078-PEDIR-TELEFONO.
+           DISPLAY "Ingrese su numero de telefono: ".
+           ACCEPT WS-TELEFONO.
+           PERFORM 078-1-VALIDAR-TELEFONO.
+
+       078-1-VALIDAR-TELEFONO.
+      *    VALIDACION DE TELEFONO. LA COMPARTEN LA CARGA INTERACTIVA
+      *    (078-PEDIR-TELEFONO) Y LA CARGA POR LOTE (810-LEER-
+      *    TRANSACCION), PARA QUE UN TELEFONO NO NUMERICO EN EL
+      *    ARCHIVO DE TRANSACCIONES NO LLEGUE A WS-DET-TELEFONO
+      *    PIC 9(10) SIN HABER SIDO RECHAZADO ANTES.
+      *    SE VALIDA SOBRE FUNCTION TRIM(WS-TELEFONO) Y NO SOBRE
+      *    WS-TELEFONO ENTERO, PORQUE ACCEPT RELLENA CON ESPACIOS A
+      *    LA DERECHA LOS NUMEROS DE MENOS DE 10 DIGITOS, Y UN VALOR
+      *    CON ESPACIOS NUNCA ES NUMERIC AUNQUE EL TELEFONO SEA VALIDO.
+           IF WS-TELEFONO NOT = SPACES AND
+              FUNCTION TRIM(WS-TELEFONO) IS NUMERIC
+               MOVE 'S' TO SW-TELEFONO-OK
+           ELSE
+               DISPLAY "TELEFONO INVALIDO, DEBE SER NUMERICO."
+               DISPLAY "REINGRESE."
+           END-IF.
+
+       079-CALCULAR-EDAD.
+      *    LA FECHA YA FUE VALIDADA POR 077-1-VALIDAR-FECHA CONTRA EL
+      *    ANIO ACTUAL (WS-DATE-AAAA - 99 .. WS-DATE-AAAA), POR LO QUE
+      *    LA EDAD CALCULADA SIEMPRE ENTRA EN WS-EDAD PIC 9(02); EL ON
+      *    SIZE ERROR QUEDA SOLO COMO RESGUARDO.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-EDAD = WS-DATE-AAAA -
+                   FECHA-AAAA OF WS-FECHA-NACIMIENTO
+               ON SIZE ERROR
+                   DISPLAY "EDAD CALCULADA FUERA DE RANGO. SE USA 00."
+                   MOVE 0 TO WS-EDAD
+           END-COMPUTE
+           IF WS-DATE-MM < FECHA-MM OF WS-FECHA-NACIMIENTO OR
+              (WS-DATE-MM = FECHA-MM OF WS-FECHA-NACIMIENTO AND
+               WS-DATE-DD < FECHA-DD OF WS-FECHA-NACIMIENTO)
+               IF WS-EDAD > 0
+                   SUBTRACT 1 FROM WS-EDAD
+               END-IF
+           END-IF.
+
+
+       200-IMPRIME.
+      *    IMPRIME EL ENCABEZADO DE PAGINA. SE LLAMA UNA VEZ AL
+      *    COMIENZO DEL LISTADO Y NUEVAMENTE CADA VEZ QUE 300-WRITE
+      *    DETECTA QUE LA PAGINA ACTUAL SE LLENO.
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
+           MOVE FUNCTION CURRENT-DATE    TO WS-CURRENT-DATE
+
+           MOVE WS-DATE-DD                    TO TIT-2-DD
+           MOVE WS-DATE-MM                    TO TIT-2-MM
+           MOVE WS-DATE-AAAA                  TO TIT-2-AAAA
+           MOVE WS-NUMERO-PAGINA               TO TIT-2-PAGINA
+           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-GUIONES  AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+
+           MOVE 0 TO WS-LINEAS-PAGINA.
+           MOVE SPACES TO SW-FIN.
+
+       300-WRITE.
+      *    EL ENCABEZADO DE LA PRIMERA PAGINA SE IMPRIME RECIEN ACA,
+      *    LA PRIMERA VEZ QUE HAY ALGO PARA GRABAR, EN LUGAR DE EN
+      *    010-INICIO: SI LA SESION NO DA DE ALTA A NADIE (SE ELIGE
+      *    (F)IN DE ENTRADA, O EL BATCH LLEGA VACIO O SE RECHAZAN
+      *    TODAS LAS TRANSACCIONES) NO DEBE QUEDAR UN ENCABEZADO Y UN
+      *    TOTAL EN 00000 AGREGADO DE MAS AL REPORTE ACUMULADO.
+           IF NOT 88-ENCABEZADO-IMPRESO-YES
+               PERFORM 200-IMPRIME
+               MOVE 'S' TO SW-ENCABEZADO-IMPRESO
+           END-IF.
+
+           MOVE WS-NOMBRE TO WS-DET-NOMBRE
+           MOVE WS-APELLIDO TO WS-DET-APELLIDO
+           MOVE WS-EDAD TO WS-DET-EDAD
+           MOVE WS-FECHA-NACIMIENTO TO WS-DET-FECH-NAC
+           MOVE WS-DIRECCION TO WS-DET-DIRECCION
+           MOVE WS-TELEFONO TO WS-DET-TELEFONO
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1
+           PERFORM 360-ESCRIBIR-CSV
+
+           ADD 1 TO WS-IMPRESOS.
+           ADD 1 TO WS-LINEAS-PAGINA.
+           IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+               ADD 1 TO WS-NUMERO-PAGINA
+               PERFORM 200-IMPRIME
+           END-IF.
+
+       360-ESCRIBIR-CSV.
+      *    VUELCA EL MISMO EMPLEADO A Personal-report.csv EN FORMATO
+      *    DELIMITADO POR COMAS, PARA IMPORTAR DESDE UNA PLANILLA.
+      *    NOMBRE/APELLIDO/DIRECCION VIAJAN ENTRECOMILLADOS (361-
+      *    ESCAPAR-CAMPO-CSV) PORQUE SON TEXTO LIBRE Y PUEDEN TRAER
+      *    UNA COMA TIPEADA POR EL OPERADOR (EJ. "AV. CORRIENTES,
+      *    1234"); TELEFONO NO LO NECESITA PORQUE 078-1-VALIDAR-
+      *    TELEFONO YA GARANTIZA QUE SOLO TIENE DIGITOS.
+           MOVE WS-NOMBRE TO WS-CSV-IN.
+           PERFORM 361-ESCAPAR-CAMPO-CSV.
+           MOVE WS-CSV-OUT TO WS-CSV-NOMBRE-Q.
+
+           MOVE WS-APELLIDO TO WS-CSV-IN.
+           PERFORM 361-ESCAPAR-CAMPO-CSV.
+           MOVE WS-CSV-OUT TO WS-CSV-APELLIDO-Q.
+
+           MOVE WS-DIRECCION TO WS-CSV-IN.
+           PERFORM 361-ESCAPAR-CAMPO-CSV.
+           MOVE WS-CSV-OUT TO WS-CSV-DIRECCION-Q.
+
+           MOVE SPACES TO WS-LINEA-CSV.
+           STRING FUNCTION TRIM(WS-CSV-NOMBRE-Q)       DELIMITED BY
+                       SIZE
+                  ","                                 DELIMITED BY
+                       SIZE
+                  FUNCTION TRIM(WS-CSV-APELLIDO-Q)     DELIMITED BY
+                       SIZE
+                  ","                                 DELIMITED BY
+                       SIZE
+                  WS-EDAD                             DELIMITED BY
+                       SIZE
+                  ","                                 DELIMITED BY
+                       SIZE
+                  FECHA-DD OF WS-FECHA-NACIMIENTO      DELIMITED BY
+                       SIZE
+                  "/"                                 DELIMITED BY
+                       SIZE
+                  FECHA-MM OF WS-FECHA-NACIMIENTO      DELIMITED BY
+                       SIZE
+                  "/"                                 DELIMITED BY
+                       SIZE
+                  FECHA-AAAA OF WS-FECHA-NACIMIENTO    DELIMITED BY
+                       SIZE
+                  ","                                 DELIMITED BY
+                       SIZE
+                  FUNCTION TRIM(WS-CSV-DIRECCION-Q)    DELIMITED BY
+                       SIZE
+                  ","                                 DELIMITED BY
+                       SIZE
+                  FUNCTION TRIM(WS-TELEFONO)           DELIMITED BY
+                       SIZE
+               INTO WS-LINEA-CSV
+           END-STRING.
+           WRITE REG-REPORTE-CSV FROM WS-LINEA-CSV.
+
+       361-ESCAPAR-CAMPO-CSV.
+      *    ENVUELVE WS-CSV-IN EN COMILLAS DOBLES Y DUPLICA CUALQUIER
+      *    COMILLA EMBEBIDA (REGLA RFC4180), DEJANDO EL RESULTADO EN
+      *    WS-CSV-OUT. SE REUTILIZA PARA NOMBRE, APELLIDO Y
+      *    DIRECCION DESDE 360-ESCRIBIR-CSV.
+           MOVE FUNCTION TRIM(WS-CSV-IN) TO WS-CSV-IN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-IN))
+                   TO WS-CSV-LARGO.
+           MOVE SPACES TO WS-CSV-OUT.
+           MOVE 1 TO WS-CSV-POS.
+           STRING '"' DELIMITED BY SIZE
+               INTO WS-CSV-OUT WITH POINTER WS-CSV-POS.
+           PERFORM 362-DOBLAR-COMILLA VARYING WS-CSV-IDX FROM 1 BY 1
+                   UNTIL WS-CSV-IDX > WS-CSV-LARGO.
+           STRING '"' DELIMITED BY SIZE
+               INTO WS-CSV-OUT WITH POINTER WS-CSV-POS.
+
+       362-DOBLAR-COMILLA.
+           MOVE WS-CSV-IN(WS-CSV-IDX:1) TO WS-CSV-CHAR.
+           IF WS-CSV-CHAR = '"'
+               STRING WS-CSV-CHAR WS-CSV-CHAR DELIMITED BY SIZE
+                   INTO WS-CSV-OUT WITH POINTER WS-CSV-POS
+           ELSE
+               STRING WS-CSV-CHAR DELIMITED BY SIZE
+                   INTO WS-CSV-OUT WITH POINTER WS-CSV-POS
+           END-IF.
+
+       350-IMPRIME-TOTALES.
+      *    LINEA DE CONTROL CON LA CANTIDAD TOTAL DE EMPLEADOS
+      *    INGRESADOS EN LA SESION, PARA CONCILIAR CONTRA EL LISTADO.
+      *    SI NO SE IMPRIMIO NINGUN ENCABEZADO (NO HUBO NINGUNA ALTA
+      *    EN LA SESION) NO SE ESCRIBE NADA: UN TOTAL SUELTO SIN SU
+      *    ENCABEZADO Y SU DETALLE NO TIENE SENTIDO EN EL ACUMULADO.
+           IF 88-ENCABEZADO-IMPRESO-YES
+               MOVE WS-IMPRESOS TO WS-TOT-IMPRESOS
+               WRITE REG-REPORTE FROM WS-TOTALES AFTER ADVANCING 1
+           END-IF.
+
+       700-GENERAR-LISTADO-ORDENADO.
+      *    GENERA UN SEGUNDO LISTADO CON LOS MISMOS ENCABEZADOS Y
+      *    DETALLE DEL REGISTRO DE EMPLEADOS, PERO ORDENADO POR
+      *    APELLIDO Y NOMBRE EN LUGAR DE POR ORDEN DE INGRESO.
+           MOVE SPACES TO SW-FIN-ORDEN.
+           SORT ARCHIVO-ORDEN
+               ON ASCENDING KEY SD-APELLIDO SD-NOMBRE
+               INPUT PROCEDURE 710-CARGAR-ORDEN
+               OUTPUT PROCEDURE 720-GENERAR-SALIDA-ORDENADA.
+           DISPLAY "LISTADO ORDENADO GENERADO.".
+
+       710-CARGAR-ORDEN.
+           CLOSE EMPLEADO-MAESTRO.
+           OPEN INPUT EMPLEADO-MAESTRO.
+           PERFORM 711-RELEASE-SIG-MAESTRO UNTIL 88-FS-MAESTRO-EOF.
+           CLOSE EMPLEADO-MAESTRO.
+           OPEN I-O EMPLEADO-MAESTRO.
+
+       711-RELEASE-SIG-MAESTRO.
+           READ EMPLEADO-MAESTRO NEXT RECORD.
+           IF 88-FS-MAESTRO-YES
+               MOVE EMP-APELLIDO-MAE      TO SD-APELLIDO
+               MOVE EMP-NOMBRE-MAE        TO SD-NOMBRE
+               MOVE EMP-EDAD-MAE          TO SD-EDAD
+               MOVE EMP-FECHA-DD-MAE      TO SD-FECHA-DD
+               MOVE EMP-FECHA-MM-MAE      TO SD-FECHA-MM
+               MOVE EMP-FECHA-AAAA-MAE    TO SD-FECHA-AAAA
+               MOVE EMP-DIRECCION-MAE     TO SD-DIRECCION
+               MOVE EMP-TELEFONO-MAE      TO SD-TELEFONO
+               RELEASE SD-REGISTRO
+           END-IF.
+
+       720-GENERAR-SALIDA-ORDENADA.
+           MOVE SPACES TO SW-FIN-ORDEN.
+           OPEN OUTPUT REPORTE-ORDENADO.
+           IF 88-FS-ORDENADO-YES
+               MOVE 1 TO WS-NUMERO-PAGINA-ORD
+               PERFORM 730-IMPRIME-ENCABEZADO-ORD
+               PERFORM 740-RETURN-SIG-ORDENADO UNTIL SW-FIN-ORDEN = 'S'
+               CLOSE REPORTE-ORDENADO
+           ELSE
+      *        NO SE PUDO ABRIR Personal-report-ABC.TXT (PATH/PERMISOS).
+      *        SE VACIA IGUAL EL ARCHIVO DE TRABAJO DEL SORT, SIN
+      *        ESCRIBIR NADA, PARA NO DEJAR 730/740 ESCRIBIENDO SOBRE
+      *        UN ARCHIVO QUE NUNCA SE ABRIO.
+               DISPLAY "NO SE PUDO ABRIR Personal-report-ABC.TXT. "
+                       "LISTADO ORDENADO NO GENERADO."
+               PERFORM 741-VACIAR-ORDEN UNTIL SW-FIN-ORDEN = 'S'
+           END-IF.
+
+       730-IMPRIME-ENCABEZADO-ORD.
+           WRITE REG-REPORTE-ORDENADO FROM WS-TITULO-1
+                   AFTER ADVANCING PAGE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-DATE-DD             TO TIT-2-DD
+           MOVE WS-DATE-MM             TO TIT-2-MM
+           MOVE WS-DATE-AAAA           TO TIT-2-AAAA
+           MOVE WS-NUMERO-PAGINA-ORD   TO TIT-2-PAGINA
+           WRITE REG-REPORTE-ORDENADO FROM WS-TITULO-2
+                   AFTER ADVANCING 1
+           WRITE REG-REPORTE-ORDENADO FROM WS-GUIONES
+                   AFTER ADVANCING 1
+           WRITE REG-REPORTE-ORDENADO FROM WS-SUB-TITULO-1
+                   AFTER ADVANCING 1
+           WRITE REG-REPORTE-ORDENADO FROM WS-GUIONES
+                   AFTER ADVANCING 1
+
+           MOVE 0 TO WS-LINEAS-PAGINA-ORD.
+
+       740-RETURN-SIG-ORDENADO.
+           RETURN ARCHIVO-ORDEN
+               AT END
+                   MOVE 'S' TO SW-FIN-ORDEN
+               NOT AT END
+                   MOVE SD-NOMBRE      TO WS-DET-NOMBRE
+                   MOVE SD-APELLIDO    TO WS-DET-APELLIDO
+                   MOVE SD-EDAD        TO WS-DET-EDAD
+                   MOVE SD-FECHA-DD    TO NAC-DD
+                   MOVE SD-FECHA-MM    TO NAC-MM
+                   MOVE SD-FECHA-AAAA  TO NAC-AAAA
+                   MOVE SD-DIRECCION   TO WS-DET-DIRECCION
+                   MOVE SD-TELEFONO    TO WS-DET-TELEFONO
+                   WRITE REG-REPORTE-ORDENADO FROM WS-DETALLE
+                           AFTER ADVANCING 1
+                   ADD 1 TO WS-LINEAS-PAGINA-ORD
+                   IF WS-LINEAS-PAGINA-ORD >= WS-MAX-LINEAS-PAGINA
+                       ADD 1 TO WS-NUMERO-PAGINA-ORD
+                       PERFORM 730-IMPRIME-ENCABEZADO-ORD
+                   END-IF
+           END-RETURN.
+
+       741-VACIAR-ORDEN.
+      *    DESCARTA LOS REGISTROS DEL SORT SIN ESCRIBIRLOS, PARA EL
+      *    CASO EN QUE REPORTE-ORDENADO NO SE PUDO ABRIR.
+           RETURN ARCHIVO-ORDEN
+               AT END
+                   MOVE 'S' TO SW-FIN-ORDEN
+               NOT AT END
+                   CONTINUE
+           END-RETURN.
+
+       800-PROCESAR-BATCH.
+      *    MODO DESATENDIDO: LEE LAS ALTAS DESDE TRANS-FILE Y LAS
+      *    PROCESA AUTOMATICAMENTE, SIN PREGUNTAR NADA POR PANTALLA.
+           OPEN INPUT TRANS-FILE.
+           IF 88-FS-TRANS-YES
+               MOVE SPACES TO SW-FIN-BATCH
+               PERFORM 810-LEER-TRANSACCION UNTIL SW-FIN-BATCH = 'S'
+               CLOSE TRANS-FILE
+           ELSE
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE TRANSACCIONES."
+           END-IF.
+
+       810-LEER-TRANSACCION.
+      *    LA TRANSACCION PASA POR LOS MISMOS CONTROLES QUE UN ALTA
+      *    INTERACTIVA (077-1-VALIDAR-FECHA / 078-1-VALIDAR-TELEFONO).
+      *    COMO NO HAY OPERADOR PARA REINGRESAR EL DATO EN UN JOB
+      *    DESATENDIDO, UNA TRANSACCION QUE NO PASE LA VALIDACION SE
+      *    RECHAZA Y SE INFORMA, EN LUGAR DE GRABARSE CON DATOS MALOS.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'S' TO SW-FIN-BATCH
+               NOT AT END
+                   MOVE TRANS-NOMBRE            TO WS-NOMBRE
+                   MOVE TRANS-APELLIDO          TO WS-APELLIDO
+                   MOVE TRANS-FECHA-DD   TO FECHA-DD OF
+                           WS-FECHA-NACIMIENTO
+                   MOVE TRANS-FECHA-MM   TO FECHA-MM OF
+                           WS-FECHA-NACIMIENTO
+                   MOVE TRANS-FECHA-AAAA TO FECHA-AAAA OF
+                           WS-FECHA-NACIMIENTO
+                   MOVE TRANS-DIRECCION         TO WS-DIRECCION
+                   MOVE TRANS-TELEFONO          TO WS-TELEFONO
+
+                   MOVE 'N' TO SW-FECHA-OK
+                   PERFORM 077-1-VALIDAR-FECHA
+                   MOVE 'N' TO SW-TELEFONO-OK
+                   PERFORM 078-1-VALIDAR-TELEFONO
+
+                   IF SW-FECHA-OK NOT = 'S' OR SW-TELEFONO-OK NOT = 'S'
+                       DISPLAY "TRANSACCION RECHAZADA (FECHA U "
+                               "TELEFONO INVALIDO): " WS-NOMBRE " "
+                               WS-APELLIDO
+                   ELSE
+                       PERFORM 079-CALCULAR-EDAD
+                       PERFORM 510-PROCESAR-ALTA
+                   END-IF
+           END-READ.
+
+       400-CERRAR-ARCHIVO.
+
+           CLOSE REPORTE
+           CLOSE EMPLEADO-MAESTRO
+           CLOSE REPORTE-CSV.
